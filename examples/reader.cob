@@ -5,7 +5,8 @@
         CONFIGURATION SECTION.
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-           SELECT Fichier assign to 'FE'.
+           SELECT Fichier assign to 'FE'
+                  FILE STATUS IS fichier-status.
 
         DATA DIVISION.
          FILE SECTION.
@@ -15,18 +16,31 @@
         WORKING-STORAGE SECTION.
            01  R-Fic-enr.
                05  struct1  pic x(40).
-               05  filler   pic x.
+               05  struct-sep pic x.
                05  struct2  pic x(39).
 
+           01  fichier-status pic x(2).
+           01  rec-count      pic 9(6) value 0.
+
 
        PROCEDURE DIVISION.
        Debut.
            open input fichier.
+           if fichier-status not = '00'
+              display 'OPEN FAILED ON FE - FILE STATUS ' fichier-status
+              stop run
+           end-if.
        lecture.
            read fichier into r-fic-enr
                   at end go to fin.
-           display r-fic-enr.
+           add 1 to rec-count.
+           display 'STRUCT1 = [' struct1 ']'.
+           display 'STRUCT2 = [' struct2 ']'.
+           if struct-sep not = space
+              display 'WARNING: NON-SPACE FILLER IN RECORD ' rec-count
+           end-if.
            go to lecture.
        fin.
            close fichier.
+           display 'RECORDS READ: ' rec-count.
            stop run.
