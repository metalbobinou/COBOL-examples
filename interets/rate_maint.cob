@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEMAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC-I686.
+       OBJECT-COMPUTER. PC-I686.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT RATE-DATA      ASSIGN TO DISK "RATE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-RATE-IN.
+         SELECT RATE-NEW       ASSIGN TO DISK "RATE-NEW.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-RATE-OUT.
+         SELECT TXN-DATA       ASSIGN TO DISK "RATE-TXN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-TXN.
+         SELECT TXN-REJECT     ASSIGN TO DISK "RATE-TXN-REJ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-TXN-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+ *    * Current rate master, read in full before any transaction
+ *    * is applied
+       FD  RATE-DATA.
+       01  RATE-RECORD.
+           05  TYPE-ACCT-IN        PIC X(4).
+           05  FILLER              PIC X.
+           05  RATE-IN             PIC 9(3),9(2).
+           05  FILLER              PIC X.
+           05  MAX-SAVING-IN       PIC 9(5).
+           05  FILLER              PIC X.
+           05  DESCRIPTION-IN      PIC X(32).
+           05  FILLER              PIC X.
+           05  COMPOUND-FLAG-IN    PIC X.
+           05  FILLER              PIC X.
+           05  COMPOUND-PERIODS-IN PIC 9(2).
+           05  FILLER              PIC X.
+           05  CURRENCY-IN         PIC X(3).
+           05  FILLER              PIC X.
+           05  TAX-RATE-IN         PIC 9(3),9(2).
+ *    * Rate master as it stands once all transactions are applied;
+ *    * becomes RATE.DAT for the next REORG run
+       FD  RATE-NEW.
+       01  RATE-NEW-RECORD.
+           05  TYPE-ACCT-NEW       PIC X(4).
+           05  FILLER              PIC X.
+           05  RATE-NEW-VAL        PIC 9(3),9(2).
+           05  FILLER              PIC X.
+           05  MAX-SAVING-NEW      PIC 9(5).
+           05  FILLER              PIC X.
+           05  DESCRIPTION-NEW     PIC X(32).
+           05  FILLER              PIC X.
+           05  COMPOUND-FLAG-NEW   PIC X.
+           05  FILLER              PIC X.
+           05  COMPOUND-PERIODS-NEW
+                                   PIC 9(2).
+           05  FILLER              PIC X.
+           05  CURRENCY-NEW        PIC X(3).
+           05  FILLER              PIC X.
+           05  TAX-RATE-NEW        PIC 9(3),9(2).
+ *    * One add/change/delete request per transaction record
+       FD  TXN-DATA.
+       01  TXN-RECORD.
+           05  TXN-ACTION          PIC X.
+           05  FILLER              PIC X.
+           05  TXN-TYPE-ACCT       PIC X(4).
+           05  FILLER              PIC X.
+           05  TXN-RATE            PIC X(5).
+           05  TXN-RATE-NUM REDEFINES TXN-RATE
+                                   PIC 9(3)V9(2).
+           05  FILLER              PIC X.
+           05  TXN-MAX-SAVING      PIC X(5).
+           05  FILLER              PIC X.
+           05  TXN-DESCRIPTION     PIC X(32).
+           05  FILLER              PIC X.
+           05  TXN-COMPOUND-FLAG   PIC X.
+           05  FILLER              PIC X.
+           05  TXN-COMPOUND-PERIODS
+                                   PIC X(2).
+           05  FILLER              PIC X.
+           05  TXN-CURRENCY        PIC X(3).
+           05  FILLER              PIC X.
+           05  TXN-TAX-RATE        PIC X(5).
+           05  TXN-TAX-RATE-NUM REDEFINES TXN-TAX-RATE
+                                   PIC 9(3)V99.
+ *    * Transactions that failed validation, with the reason
+       FD  TXN-REJECT.
+       01  TXN-REJECT-REC.
+           05  REJ-ACTION          PIC X.
+           05  FILLER              PIC X.
+           05  REJ-TYPE-ACCT       PIC X(4).
+           05  FILLER              PIC X.
+           05  REJ-REASON          PIC X(29).
+
+       WORKING-STORAGE SECTION.
+       01  ST-RATE-IN              PIC X(02)    VALUE SPACES.
+           88  ST-RATE-IN-SUCCESS               VALUE '00'.
+           88  ST-RATE-IN-EOF                   VALUE '10'.
+       01  ST-RATE-OUT             PIC X(02)    VALUE SPACES.
+           88  ST-RATE-OUT-SUCCESS              VALUE '00'.
+       01  ST-TXN                  PIC X(02)    VALUE SPACES.
+           88  ST-TXN-SUCCESS                   VALUE '00'.
+           88  ST-TXN-EOF                       VALUE '10'.
+       01  ST-TXN-REJ              PIC X(02)    VALUE SPACES.
+           88  ST-TXN-REJ-SUCCESS               VALUE '00'.
+
+       01  ARE-THERE-MORE-RECORDS  PIC XXX      VALUE 'YES'.
+       01  ARE-THERE-MORE-TXN      PIC XXX      VALUE 'YES'.
+
+       77  TXN-VALID-SW            PIC X        VALUE 'Y'.
+           88  TXN-IS-VALID                     VALUE 'Y'.
+       77  TXN-REASON              PIC X(29)    VALUE SPACES.
+       77  TXN-FOUND-IDX           PIC 999      VALUE ZERO.
+
+       77  MASTER-ENTRIES          PIC 999      VALUE ZERO.
+       77  TXN-READ                PIC 9(5)     VALUE ZERO.
+       77  TXN-APPLIED             PIC 9(5)     VALUE ZERO.
+       77  TXN-REJECTED            PIC 9(5)     VALUE ZERO.
+
+       01  MASTER-TABLE.
+           05  MASTER-ENTRY        OCCURS 200 TIMES
+                                    INDEXED BY MST-INDEX.
+               10  MST-TYPE-ACCT   PIC X(4).
+               10  MST-RATE        PIC 9(3)V9(2).
+               10  MST-MAX-SAVING  PIC 9(5).
+               10  MST-DESCRIPTION PIC X(32).
+               10  MST-COMPOUND-FLAG
+                                   PIC X.
+               10  MST-COMPOUND-PERIODS
+                                   PIC 9(2).
+               10  MST-CURRENCY    PIC X(3).
+               10  MST-TAX-RATE    PIC 9(3)V99.
+               10  MST-DELETED-SW  PIC X.
+                   88  MST-IS-DELETED          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+         PERFORM 200-LOAD-MASTER.
+         PERFORM 300-PROCESS-TXN.
+         PERFORM 400-WRITE-MASTER.
+         DISPLAY "RATE MASTER ENTRIES LOADED : " MASTER-ENTRIES.
+         DISPLAY "TRANSACTIONS READ          : " TXN-READ.
+         DISPLAY "TRANSACTIONS APPLIED        : " TXN-APPLIED.
+         DISPLAY "TRANSACTIONS REJECTED       : " TXN-REJECTED.
+         STOP RUN.
+
+       110-ERROR-EXIT.
+         EXIT.
+         STOP RUN RETURNING 16.
+
+ *    * Load the rate file that exists today into a working table so
+ *    * add/change/delete can all run against memory, and the master
+ *    * is only rewritten once every transaction has been applied
+       200-LOAD-MASTER.
+         OPEN INPUT RATE-DATA.
+         IF NOT ST-RATE-IN-SUCCESS
+           DISPLAY "RATE.DAT OPEN FAILED"
+           PERFORM 110-ERROR-EXIT
+         END-IF.
+         READ RATE-DATA INTO RATE-RECORD
+           AT END MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+         END-READ.
+         PERFORM 210-LOAD-ONE
+           UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           OR MASTER-ENTRIES > 199.
+         IF ARE-THERE-MORE-RECORDS = 'YES'
+           DISPLAY "WARNING: RATE.DAT HAS MORE THAN 200 RATE TYPES"
+           DISPLAY "WARNING: ENTRIES BEYOND 200 WERE NOT LOADED"
+         END-IF.
+         CLOSE RATE-DATA.
+
+       210-LOAD-ONE.
+         ADD 1 TO MASTER-ENTRIES.
+         MOVE TYPE-ACCT-IN   TO MST-TYPE-ACCT (MASTER-ENTRIES).
+         MOVE RATE-IN        TO MST-RATE (MASTER-ENTRIES).
+         MOVE MAX-SAVING-IN  TO MST-MAX-SAVING (MASTER-ENTRIES).
+         MOVE DESCRIPTION-IN TO MST-DESCRIPTION (MASTER-ENTRIES).
+         MOVE COMPOUND-FLAG-IN
+                             TO MST-COMPOUND-FLAG (MASTER-ENTRIES).
+         MOVE COMPOUND-PERIODS-IN
+                             TO MST-COMPOUND-PERIODS (MASTER-ENTRIES).
+         MOVE CURRENCY-IN    TO MST-CURRENCY (MASTER-ENTRIES).
+         MOVE TAX-RATE-IN    TO MST-TAX-RATE (MASTER-ENTRIES).
+         MOVE 'N'            TO MST-DELETED-SW (MASTER-ENTRIES).
+         READ RATE-DATA INTO RATE-RECORD
+           AT END MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+         END-READ.
+
+ *    * Apply every add (A), change (C) and delete (D) request on
+ *    * RATE-TXN.DAT against the in-memory master
+       300-PROCESS-TXN.
+         OPEN INPUT TXN-DATA
+              OUTPUT TXN-REJECT.
+         IF NOT ST-TXN-SUCCESS OR NOT ST-TXN-REJ-SUCCESS
+           DISPLAY "RATE-TXN.DAT OPEN FAILED"
+           PERFORM 110-ERROR-EXIT
+         END-IF.
+         READ TXN-DATA INTO TXN-RECORD
+           AT END MOVE 'NO ' TO ARE-THERE-MORE-TXN
+         END-READ.
+         PERFORM 310-APPLY-TXN
+           UNTIL ARE-THERE-MORE-TXN = 'NO '.
+         CLOSE TXN-DATA
+               TXN-REJECT.
+
+       310-APPLY-TXN.
+         ADD 1 TO TXN-READ.
+         PERFORM 320-VALIDATE-TXN.
+         IF TXN-IS-VALID
+           ADD 1 TO TXN-APPLIED
+           EVALUATE TXN-ACTION
+             WHEN 'A'
+               PERFORM 330-ADD-RATE
+             WHEN 'C'
+               PERFORM 340-CHANGE-RATE
+             WHEN 'D'
+               PERFORM 350-DELETE-RATE
+           END-EVALUATE
+         ELSE
+           PERFORM 360-REJECT-TXN
+         END-IF.
+         READ TXN-DATA INTO TXN-RECORD
+           AT END MOVE 'NO ' TO ARE-THERE-MORE-TXN
+         END-READ.
+
+ *    * TYPE-ACCT must be fully populated, RATE and MAX-SAVING must be
+ *    * numeric, adds must be new and changes/deletes must already
+ *    * exist on the master
+       320-VALIDATE-TXN.
+         MOVE 'Y' TO TXN-VALID-SW.
+         MOVE SPACES TO TXN-REASON.
+         IF TXN-COMPOUND-FLAG = SPACE
+           MOVE 'N' TO TXN-COMPOUND-FLAG
+         END-IF.
+         IF TXN-COMPOUND-PERIODS = SPACES
+           MOVE '00' TO TXN-COMPOUND-PERIODS
+         END-IF.
+         IF TXN-CURRENCY = SPACES
+           MOVE "USD" TO TXN-CURRENCY
+         END-IF.
+         IF TXN-TAX-RATE = SPACES
+           MOVE "00000" TO TXN-TAX-RATE
+         END-IF.
+         PERFORM 325-FIND-MASTER.
+         EVALUATE TRUE
+           WHEN TXN-TYPE-ACCT = SPACES
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "ACCOUNT TYPE MISSING" TO TXN-REASON
+           WHEN TXN-RATE NOT NUMERIC
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "RATE NOT NUMERIC" TO TXN-REASON
+           WHEN TXN-MAX-SAVING NOT NUMERIC
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "MAX SAVING NOT NUMERIC" TO TXN-REASON
+           WHEN TXN-COMPOUND-PERIODS NOT NUMERIC
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "COMPOUND PERIODS NOT NUMERIC" TO TXN-REASON
+           WHEN TXN-TAX-RATE NOT NUMERIC
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "TAX RATE NOT NUMERIC" TO TXN-REASON
+           WHEN TXN-ACTION = 'A' AND TXN-FOUND-IDX > 0
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "ACCOUNT TYPE ALREADY EXISTS" TO TXN-REASON
+           WHEN TXN-ACTION = 'A' AND MASTER-ENTRIES > 199
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "RATE MASTER TABLE FULL" TO TXN-REASON
+           WHEN TXN-ACTION NOT = 'A' AND TXN-FOUND-IDX = 0
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "ACCOUNT TYPE NOT ON FILE" TO TXN-REASON
+           WHEN TXN-ACTION NOT = 'A' AND TXN-ACTION NOT = 'C'
+                AND TXN-ACTION NOT = 'D'
+             MOVE 'N' TO TXN-VALID-SW
+             MOVE "UNKNOWN ACTION CODE" TO TXN-REASON
+         END-EVALUATE.
+
+ *    * Locate the master entry matching this transaction, if any;
+ *    * leaves TXN-FOUND-IDX at zero when there is no match
+       325-FIND-MASTER.
+         MOVE ZERO TO TXN-FOUND-IDX.
+         IF MASTER-ENTRIES > 0
+           SET MST-INDEX TO 1
+           SEARCH MASTER-ENTRY
+             AT END CONTINUE
+             WHEN MST-TYPE-ACCT (MST-INDEX) = TXN-TYPE-ACCT
+                  AND MST-CURRENCY (MST-INDEX) = TXN-CURRENCY
+                  AND NOT MST-IS-DELETED (MST-INDEX)
+               SET TXN-FOUND-IDX TO MST-INDEX
+           END-SEARCH
+         END-IF.
+
+       330-ADD-RATE.
+         ADD 1 TO MASTER-ENTRIES.
+         MOVE TXN-TYPE-ACCT   TO MST-TYPE-ACCT (MASTER-ENTRIES).
+         MOVE TXN-RATE-NUM    TO MST-RATE (MASTER-ENTRIES).
+         MOVE TXN-MAX-SAVING  TO MST-MAX-SAVING (MASTER-ENTRIES).
+         MOVE TXN-DESCRIPTION TO MST-DESCRIPTION (MASTER-ENTRIES).
+         MOVE TXN-COMPOUND-FLAG
+                              TO MST-COMPOUND-FLAG (MASTER-ENTRIES).
+         MOVE TXN-COMPOUND-PERIODS
+                              TO MST-COMPOUND-PERIODS (MASTER-ENTRIES).
+         MOVE TXN-CURRENCY    TO MST-CURRENCY (MASTER-ENTRIES).
+         MOVE TXN-TAX-RATE-NUM
+                              TO MST-TAX-RATE (MASTER-ENTRIES).
+         MOVE 'N'             TO MST-DELETED-SW (MASTER-ENTRIES).
+
+       340-CHANGE-RATE.
+         MOVE TXN-RATE-NUM    TO MST-RATE (TXN-FOUND-IDX).
+         MOVE TXN-MAX-SAVING  TO MST-MAX-SAVING (TXN-FOUND-IDX).
+         MOVE TXN-DESCRIPTION TO MST-DESCRIPTION (TXN-FOUND-IDX).
+         MOVE TXN-COMPOUND-FLAG
+                              TO MST-COMPOUND-FLAG (TXN-FOUND-IDX).
+         MOVE TXN-COMPOUND-PERIODS
+                              TO MST-COMPOUND-PERIODS (TXN-FOUND-IDX).
+         MOVE TXN-CURRENCY    TO MST-CURRENCY (TXN-FOUND-IDX).
+         MOVE TXN-TAX-RATE-NUM
+                              TO MST-TAX-RATE (TXN-FOUND-IDX).
+
+       350-DELETE-RATE.
+         MOVE 'Y' TO MST-DELETED-SW (TXN-FOUND-IDX).
+
+       360-REJECT-TXN.
+         ADD 1 TO TXN-REJECTED.
+         MOVE TXN-ACTION    TO REJ-ACTION.
+         MOVE TXN-TYPE-ACCT TO REJ-TYPE-ACCT.
+         MOVE TXN-REASON    TO REJ-REASON.
+         WRITE TXN-REJECT-REC.
+
+ *    * Rewrite the rate master with every applied add/change and
+ *    * with deleted entries left out
+       400-WRITE-MASTER.
+         OPEN OUTPUT RATE-NEW.
+         IF NOT ST-RATE-OUT-SUCCESS
+           DISPLAY "RATE-NEW.DAT OPEN FAILED"
+           PERFORM 110-ERROR-EXIT
+         END-IF.
+         SET MST-INDEX TO 1.
+         PERFORM 410-WRITE-ONE
+           VARYING MST-INDEX FROM 1 BY 1
+           UNTIL MST-INDEX > MASTER-ENTRIES.
+         CLOSE RATE-NEW.
+
+       410-WRITE-ONE.
+         IF NOT MST-IS-DELETED (MST-INDEX)
+           MOVE MST-TYPE-ACCT (MST-INDEX)   TO TYPE-ACCT-NEW
+           MOVE MST-RATE (MST-INDEX)        TO RATE-NEW-VAL
+           MOVE MST-MAX-SAVING (MST-INDEX)  TO MAX-SAVING-NEW
+           MOVE MST-DESCRIPTION (MST-INDEX) TO DESCRIPTION-NEW
+           MOVE MST-COMPOUND-FLAG (MST-INDEX) TO COMPOUND-FLAG-NEW
+           MOVE MST-COMPOUND-PERIODS (MST-INDEX)
+                                             TO COMPOUND-PERIODS-NEW
+           MOVE MST-CURRENCY (MST-INDEX)    TO CURRENCY-NEW
+           MOVE MST-TAX-RATE (MST-INDEX)    TO TAX-RATE-NEW
+           WRITE RATE-NEW-RECORD
+         END-IF.
+
+       END PROGRAM RATEMAINT.
