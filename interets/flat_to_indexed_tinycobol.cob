@@ -15,8 +15,17 @@
          SELECT RATE-DATA-OUT  ASSIGN TO DISK "RATE-KEY.DAT"
                 ORGANIZATION INDEXED
                 ACCESS RANDOM
-                RECORD KEY TYPE-ACCT-OUT
+                RECORD KEY RATE-OUT-KEY
                 FILE STATUS IS ST-RATE-OUT.
+         SELECT REJECT-DATA    ASSIGN TO DISK "RATE-REJ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-REJECT.
+         SELECT MODE-DATA      ASSIGN TO DISK "REORG-MODE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-MODE.
+         SELECT RECON-DATA     ASSIGN TO DISK "REORG-RECON.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-RECON.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,42 +39,114 @@
            05  MAX-SAVING-IN       PIC 9(5).
            05  FILLER              PIC X.
            05  DESCRIPTION-IN      PIC X(32).
+           05  FILLER              PIC X.
+           05  COMPOUND-FLAG-IN    PIC X.
+           05  FILLER              PIC X.
+           05  COMPOUND-PERIODS-IN PIC 9(2).
+           05  FILLER              PIC X.
+           05  CURRENCY-IN         PIC X(3).
+           05  FILLER              PIC X.
+           05  TAX-RATE-IN         PIC 9(3),9(2).
  *    * Account analyzed with key
        FD  RATE-DATA-OUT.
        01  RATE-DATA-OUT-RECORD.
-           05  TYPE-ACCT-OUT       PIC X(4).
+           05  RATE-OUT-KEY.
+               10  TYPE-ACCT-OUT   PIC X(4).
+               10  CURRENCY-OUT    PIC X(3).
            05  RATE-OUT            PIC 999V99.
            05  MAX-SAVING-OUT      PIC 9(5).
            05  DESCRIPTION-OUT     PIC X(32).
+           05  COMPOUND-FLAG-OUT   PIC X.
+           05  COMPOUND-PERIODS-OUT
+                                   PIC 9(2).
+           05  TAX-RATE-OUT        PIC 9(3)V99.
+ *    * Rejected rows (duplicate key)
+       FD  REJECT-DATA.
+       01  REJECT-REC.
+           05  REJ-TYPE-ACCT       PIC X(4).
+           05   FILLER             PIC X.
+           05  REJ-REASON          PIC X(20).
+ *    * Run-mode control card: FULL rebuild or INCR merge
+       FD  MODE-DATA.
+       01  MODE-REC                PIC X(4).
+ *    * Reconciliation counts for the run just completed
+       FD  RECON-DATA.
+       01  RECON-REC.
+           05  RECON-READ          PIC Z(6)9.
+           05   FILLER             PIC X(3).
+           05  RECON-WRITTEN       PIC Z(6)9.
+           05   FILLER             PIC X(3).
+           05  RECON-UPDATED       PIC Z(6)9.
+           05   FILLER             PIC X(3).
+           05  RECON-REJECTED      PIC Z(6)9.
 
        WORKING-STORAGE SECTION.
        77  CURRENT-NAME            PIC X(32).
        77  CURRENT-ENTRIES         PIC 999.
+       77  RUN-MODE                PIC X(4)     VALUE "FULL".
+       77  RECS-READ               PIC 9(7)     VALUE ZERO.
+       77  RECS-WRITTEN            PIC 9(7)     VALUE ZERO.
+       77  RECS-UPDATED            PIC 9(7)     VALUE ZERO.
+       77  RECS-REJECTED           PIC 9(7)     VALUE ZERO.
        01  ST-RATE-IN              PIC X(02)    VALUE SPACES.
            88  ST-RATE-IN-SUCCESS               VALUE '00'.
            88  ST-RATE-IN-EOF                   VALUE '10'.
        01  ST-RATE-OUT             PIC X(02)    VALUE SPACES.
            88  ST-RATE-OUT-SUCCESS              VALUE '00'.
            88  ST-RATE-OUT-EOF                  VALUE '10'.
+       01  ST-REJECT               PIC X(02)    VALUE SPACES.
+           88  ST-REJECT-SUCCESS                VALUE '00'.
+           88  ST-REJECT-EOF                    VALUE '10'.
+       01  ST-MODE                 PIC X(02)    VALUE SPACES.
+           88  ST-MODE-SUCCESS                  VALUE '00'.
+           88  ST-MODE-EOF                      VALUE '10'.
+       01  ST-RECON                PIC X(02)    VALUE SPACES.
+           88  ST-RECON-SUCCESS                 VALUE '00'.
+           88  ST-RECON-EOF                     VALUE '10'.
        01  ARE-THERE-MORE-RECORDS  PIC XXX      VALUE 'YES'.
        01  IS-FIRST-ENTRY          PIC XXX      VALUE 'YES'.
            88 NOT-FIRST-ENTRY                   VALUE 'NO '.
 
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-         INITIALIZE ST-RATE-IN ST-RATE-OUT
+         INITIALIZE ST-RATE-IN ST-RATE-OUT ST-REJECT ST-MODE
+         PERFORM 150-GET-RUN-MODE
          PERFORM 200-OPEN-RATE
          STOP RUN.
 
        110-ERROR-EXIT.
          EXIT.
-         STOP RUN.
+         STOP RUN RETURNING 16.
+
+ *    * REORG-MODE.DAT carries FULL (default, rebuild RATE-KEY.DAT
+ *    * from scratch) or INCR (merge only the rows present in
+ *    * RATE.DAT into the existing RATE-KEY.DAT, leaving the rest
+ *    * of the indexed file untouched). Absence of the control file
+ *    * means FULL, the historical behavior.
+       150-GET-RUN-MODE.
+         OPEN INPUT MODE-DATA.
+         IF ST-MODE-SUCCESS
+           READ MODE-DATA INTO MODE-REC
+             AT END MOVE "FULL" TO MODE-REC
+           END-READ
+           MOVE MODE-REC TO RUN-MODE
+           CLOSE MODE-DATA
+         ELSE
+           MOVE "FULL" TO RUN-MODE
+         END-IF.
+         DISPLAY "REORG RUN MODE : " RUN-MODE.
 
        200-OPEN-RATE.
          MOVE 'YES' TO IS-FIRST-ENTRY
+         IF RUN-MODE = "INCR"
+           OPEN I-O RATE-DATA-OUT
+         ELSE
+           OPEN OUTPUT RATE-DATA-OUT
+         END-IF.
          OPEN INPUT RATE-DATA
-              OUTPUT RATE-DATA-OUT.
+              OUTPUT REJECT-DATA.
          IF ST-RATE-IN-SUCCESS AND ST-RATE-OUT-SUCCESS
+            AND ST-REJECT-SUCCESS
            DISPLAY "RATE OPEN SUCCESSFUL"
          ELSE
            DISPLAY "RATE OPEN FAILED"
@@ -73,7 +154,9 @@
          END-IF.
          PERFORM 210-COPY-RATE
          CLOSE RATE-DATA
-               RATE-DATA-OUT.
+               RATE-DATA-OUT
+               REJECT-DATA.
+         PERFORM 240-RECONCILE.
 
        210-COPY-RATE.
          READ RATE-DATA INTO RATE-RECORD
@@ -83,18 +166,60 @@
            UNTIL ARE-THERE-MORE-RECORDS = 'NO'.
 
        220-WRITE-RATE.
+         ADD 1 TO RECS-READ.
          MOVE TYPE-ACCT-IN TO TYPE-ACCT-OUT.
          MOVE RATE-IN TO RATE-OUT.
          MOVE MAX-SAVING-IN TO MAX-SAVING-OUT.
          MOVE DESCRIPTION-IN TO DESCRIPTION-OUT.
-         WRITE RATE-DATA-OUT-RECORD
-           INVALID PERFORM 230-ERROR-KEY.
+         MOVE COMPOUND-FLAG-IN TO COMPOUND-FLAG-OUT.
+         MOVE COMPOUND-PERIODS-IN TO COMPOUND-PERIODS-OUT.
+         MOVE CURRENCY-IN TO CURRENCY-OUT.
+         MOVE TAX-RATE-IN TO TAX-RATE-OUT.
+         IF RUN-MODE = "INCR"
+           WRITE RATE-DATA-OUT-RECORD
+             INVALID KEY
+               REWRITE RATE-DATA-OUT-RECORD
+                 INVALID KEY PERFORM 230-ERROR-KEY
+                 NOT INVALID KEY
+                   ADD 1 TO RECS-UPDATED
+               END-REWRITE
+             NOT INVALID KEY
+               ADD 1 TO RECS-WRITTEN
+           END-WRITE
+         ELSE
+           WRITE RATE-DATA-OUT-RECORD
+             INVALID KEY PERFORM 230-ERROR-KEY
+             NOT INVALID KEY
+               ADD 1 TO RECS-WRITTEN
+           END-WRITE
+         END-IF.
          READ RATE-DATA INTO RATE-RECORD
            AT END MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
          END-READ.
 
        230-ERROR-KEY.
-         DISPLAY "CLE DOUBLE : " TYPE-ACCT-IN.
-         STOP RUN.
+           DISPLAY "CLE DOUBLE : " TYPE-ACCT-IN " / " CURRENCY-IN
+           MOVE TYPE-ACCT-IN TO REJ-TYPE-ACCT
+           MOVE "CLE DOUBLE" TO REJ-REASON
+           WRITE REJECT-REC
+           ADD 1 TO RECS-REJECTED.
+
+ *    * Input/output record-count reconciliation, displayed so a
+ *    * short RATE.DAT or a partial RATE-KEY.DAT rebuild is caught
+ *    * before INTERETS runs against it.
+       240-RECONCILE.
+         DISPLAY "RATE RECORDS READ       : " RECS-READ.
+         DISPLAY "RATE RECORDS WRITTEN    : " RECS-WRITTEN.
+         DISPLAY "RATE RECORDS UPDATED    : " RECS-UPDATED.
+         DISPLAY "RATE RECORDS REJECTED   : " RECS-REJECTED.
+         MOVE RECS-READ TO RECON-READ.
+         MOVE RECS-WRITTEN TO RECON-WRITTEN.
+         MOVE RECS-UPDATED TO RECON-UPDATED.
+         MOVE RECS-REJECTED TO RECON-REJECTED.
+         OPEN OUTPUT RECON-DATA.
+         IF ST-RECON-SUCCESS
+           WRITE RECON-REC
+         END-IF.
+         CLOSE RECON-DATA.
 
        END PROGRAM REORG.
\ No newline at end of file
