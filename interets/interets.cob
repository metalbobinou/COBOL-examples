@@ -14,7 +14,7 @@
          SELECT RATE-DATA     ASSIGN TO DISK "RATE-KEY.DAT"
                 ORGANIZATION INDEXED
                 ACCESS RANDOM
-                RECORD KEY TYPE-ACCT
+                RECORD KEY RATE-DATA-KEY
                 FILE STATUS IS ST-RATE.
          SELECT ACCT-DATA-OUT ASSIGN TO DISK "ACCT-OUT.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL
@@ -22,6 +22,30 @@
          SELECT TOTAL-DATA    ASSIGN TO DISK "TOTAL.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL
                 FILE STATUS IS ST-TOTAL.
+         SELECT REJECT-DATA   ASSIGN TO DISK "REJECT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-REJECT.
+         SELECT OVERLIM-DATA  ASSIGN TO DISK "OVERLIM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-OVERLIM.
+         SELECT AUDIT-DATA    ASSIGN TO DISK "INTERETS-AUDIT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-AUDIT.
+         SELECT GL-DATA       ASSIGN TO DISK "GL-EXTRACT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-GL.
+         SELECT PRIOR-ACCT-DATA ASSIGN TO DISK "ACCT-OUT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-PRIOR.
+         SELECT DORMANT-DATA  ASSIGN TO DISK "DORMANT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-DORMANT.
+         SELECT CSV-DATA      ASSIGN TO DISK "ACCT-OUT.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-CSV.
+         SELECT CHECKPOINT-DATA ASSIGN TO DISK "INTERETS-CKPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ST-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,14 +59,21 @@
            05  ACCT-TYPE-IN         PIC X(4).
            05   FILLER              PIC X.
            05  DESCRIPTION-IN       PIC X(20).
+           05   FILLER              PIC X.
+           05  CURRENCY-IN          PIC X(3).
 
  *    * Rate analyzed with key
        FD  RATE-DATA.
        01  RATE-DATA-RECORD.
-           05  TYPE-ACCT            PIC X(4).
+           05  RATE-DATA-KEY.
+               10  TYPE-ACCT        PIC X(4).
+               10  CURRENCY-CODE    PIC X(3).
            05  RATE                 PIC 999V99.
            05  MAX-SAVING           PIC 9(5).
            05  DESCRIPTION          PIC X(32).
+           05  COMPOUND-FLAG        PIC X.
+           05  COMPOUND-PERIODS     PIC 9(2).
+           05  TAX-RATE             PIC 9(3)V99.
 
  *    * Updated Account
        FD  ACCT-DATA-OUT.
@@ -54,22 +85,172 @@
            05  ACCT-TYPE-OUT        PIC X(4).
            05   FILLER              PIC X.
            05  DESCRIPTION-OUT      PIC X(20).
+           05   FILLER              PIC X.
+           05  TAX-WITHHELD-OUT     PIC 9(7)V99.
+           05   FILLER              PIC X.
+           05  CURRENCY-OUT         PIC X(3).
 
  *    * Total per Owner
        FD  TOTAL-DATA.
        01  PRINT-REC.
            05  NAME-OUT             PIC X(20).
-           05   FILLER              PIC X(10).
-           05  TOTAL-OUT            PIC Z(7).9(2).
+           05   FILLER              PIC X(3).
+           05  TOTAL-CURRENCY-OUT   PIC X(3).
+           05   FILLER              PIC X(4).
+           05  TOTAL-OUT            PIC Z(8)9.9(2).
+
+ *    * Accounts with no matching rate type
+       FD  REJECT-DATA.
+       01  REJECT-REC.
+           05  REJ-OWNER-NAME       PIC X(20).
+           05   FILLER              PIC X.
+           05  REJ-ACCT-TYPE        PIC X(4).
+           05   FILLER              PIC X.
+           05  REJ-SAVING           PIC 9(7).
+
+ *    * Accounts whose balance exceeds the rate table's cap
+       FD  OVERLIM-DATA.
+       01  OVERLIM-REC.
+           05  OVL-OWNER-NAME       PIC X(20).
+           05   FILLER              PIC X.
+           05  OVL-ACCT-TYPE        PIC X(4).
+           05   FILLER              PIC X.
+           05  OVL-SAVING           PIC 9(7).
+           05   FILLER              PIC X.
+           05  OVL-MAX-SAVING       PIC 9(5).
+
+ *    * One line per batch run, appended to INTERETS-AUDIT.DAT
+       FD  AUDIT-DATA.
+       01  AUDIT-REC.
+           05  AUD-DATE             PIC X(8).
+           05   FILLER              PIC X.
+           05  AUD-TIME             PIC X(8).
+           05   FILLER              PIC X.
+           05  AUD-READ             PIC Z(6)9.
+           05   FILLER              PIC X.
+           05  AUD-WRITTEN          PIC Z(6)9.
+           05   FILLER              PIC X.
+           05  AUD-UNMATCHED        PIC Z(6)9.
+           05   FILLER              PIC X.
+           05  AUD-OVERLIMIT        PIC Z(6)9.
+           05   FILLER              PIC X.
+           05  AUD-INTEREST         PIC Z(8)9.99.
+           05   FILLER              PIC X.
+           05  AUD-TAX-WITHHELD     PIC Z(8)9.99.
+           05   FILLER              PIC X.
+           05  AUD-PARTIAL-RUN      PIC X.
+
+ *    * Interest credited by account type, for nightly GL posting
+       FD  GL-DATA.
+       01  GL-REC.
+           05  GL-ACCT-TYPE         PIC X(4).
+           05   FILLER              PIC X(3).
+           05  GL-CURRENCY-OUT      PIC X(3).
+           05   FILLER              PIC X(3).
+           05  GL-INTEREST          PIC Z(8)9.99.
+
+ *    * Last run's updated account file, read back in as the
+ *    * comparison input for the dormant-account check
+       FD  PRIOR-ACCT-DATA.
+       01  PRIOR-ACCT-RECORD.
+           05  OWNER-NAME-PRIOR     PIC X(20).
+           05   FILLER              PIC X.
+           05  SAVING-PRIOR         PIC 9(7).
+           05   FILLER              PIC X.
+           05  ACCT-TYPE-PRIOR      PIC X(4).
+           05   FILLER              PIC X.
+           05  DESCRIPTION-PRIOR    PIC X(20).
+
+ *    * Accounts flagged zero-balance or unchanged since the prior run
+       FD  DORMANT-DATA.
+       01  DORMANT-REC.
+           05  DOR-OWNER-NAME       PIC X(20).
+           05   FILLER              PIC X.
+           05  DOR-ACCT-TYPE        PIC X(4).
+           05   FILLER              PIC X.
+           05  DOR-SAVING           PIC 9(7).
+           05   FILLER              PIC X.
+           05  DOR-REASON           PIC X(20).
+
+ *    * Same updated-account fields as ACCT-DATA-OUT, comma-separated
+ *    * with a header row, for spreadsheet/downstream CSV consumers
+       FD  CSV-DATA.
+       01  CSV-REC                  PIC X(80).
+
+ *    * Last record count successfully processed, checked on the next
+ *    * run to decide whether to restart mid-file
+       FD  CHECKPOINT-DATA.
+       01  CKPT-REC.
+           05  CKPT-COUNT           PIC 9(7).
 
        WORKING-STORAGE SECTION.
        77  CUR-NAME                 PIC X(32).
        77  CUR-ENTRIES              PIC 999.
        77  CUR-FUND                 PIC Z(7).9(2).
+       77  CUR-FUND-NUM             PIC 9(7)V99.
+       77  TAX-WITHHELD-CSV         PIC Z(6)9.99.
        77  CUR-PERCENTAGE           PIC 9V9(5).
-       77  CUR-ITER                 PIC 99.
+       77  PERIOD-PERCENTAGE        PIC 9V9(5).
+       77  COMP-BALANCE             PIC 9(9)V99.
+       77  COMP-COUNT               PIC 99.
+       77  TAX-PERCENTAGE           PIC 9V9(5).
+       77  TAX-WITHHELD-NUM         PIC 9(7)V99     VALUE ZERO.
+       77  AUDIT-TAX-WITHHELD       PIC 9(9)V99     VALUE ZERO.
+       77  CUR-ITER                 PIC 999.
+       77  RATE-ENTRIES             PIC 999         VALUE ZERO.
        77  ARE-THERE-MORE-RECORDS   PIC X           VALUE 'Y'.
 
+       77  AUDIT-READ               PIC 9(7)        VALUE ZERO.
+       77  AUDIT-WRITTEN            PIC 9(7)        VALUE ZERO.
+       77  AUDIT-UNMATCHED          PIC 9(7)        VALUE ZERO.
+       77  AUDIT-OVERLIMIT          PIC 9(7)        VALUE ZERO.
+       77  AUDIT-INTEREST           PIC 9(9)V99     VALUE ZERO.
+       77  MATCHED-SW               PIC X           VALUE 'N'.
+           88  IS-MATCHED                           VALUE 'Y'.
+       77  RUN-DATE                 PIC 9(8).
+       77  RUN-TIME                 PIC 9(8).
+
+       77  CKPT-INTERVAL            PIC 9(5)        VALUE 1000.
+       77  CKPT-QUOTIENT            PIC 9(7).
+       77  CKPT-REMAINDER           PIC 9(7).
+       77  RESTART-MODE-SW          PIC X           VALUE 'N'.
+           88  IS-RESTART                           VALUE 'Y'.
+       77  RESTART-SKIP-COUNT       PIC 9(7)        VALUE ZERO.
+       77  RECS-PROCESSED           PIC 9(7)        VALUE ZERO.
+
+       01  TOTAL-TABLE.
+           07  TOTAL-TABLE-RECORD   OCCURS 500 TIMES
+                                    INDEXED BY TOT-INDEX.
+               10  TOT-NAME         PIC X(20).
+               10  TOT-CURRENCY     PIC X(3).
+               10  TOT-AMOUNT       PIC 9(9)V99.
+       77  TOT-ENTRIES              PIC 9(4)        VALUE ZERO.
+       77  TOT-FOUND-SW             PIC X           VALUE 'N'.
+           88  TOT-FOUND                           VALUE 'Y'.
+       77  TOT-TABLE-FULL-SW        PIC X           VALUE 'N'.
+           88  TOT-TABLE-FULL                      VALUE 'Y'.
+
+       01  GL-TABLE.
+           07  GL-TABLE-RECORD      OCCURS 50 TIMES
+                                    INDEXED BY GL-INDEX.
+               10  GL-TYPE          PIC X(4).
+               10  GL-CURRENCY      PIC X(3).
+               10  GL-AMOUNT        PIC 9(9)V99.
+       77  GL-ENTRIES               PIC 99          VALUE ZERO.
+       77  GL-FOUND-SW              PIC X           VALUE 'N'.
+           88  GL-FOUND                            VALUE 'Y'.
+       77  GL-TABLE-FULL-SW         PIC X           VALUE 'N'.
+           88  GL-TABLE-FULL                       VALUE 'Y'.
+
+       01  PRIOR-TABLE.
+           07  PRIOR-TABLE-RECORD   OCCURS 500 TIMES
+                                    INDEXED BY PRI-INDEX.
+               10  PRI-NAME         PIC X(20).
+               10  PRI-TYPE         PIC X(4).
+               10  PRI-SAVING       PIC 9(7).
+       77  PRI-ENTRIES              PIC 9(4)        VALUE ZERO.
+       77  PRI-FOUND-IDX            PIC 9(4)        VALUE ZERO.
+
        01  ST-ACCT-IN               PIC X(02)       VALUE SPACES.
            88  ST-ACCT-IN-SUCCESS                   VALUE '00'.
            88  ST-ACCT-IN-EOF                       VALUE '10'.
@@ -86,29 +267,82 @@
            88  ST-TOTAL-SUCCESS                     VALUE '00'.
            88  ST-TOTAL-EOF                         VALUE '10'.
 
+       01  ST-REJECT                PIC X(02)       VALUE SPACES.
+           88  ST-REJECT-SUCCESS                    VALUE '00'.
+           88  ST-REJECT-EOF                        VALUE '10'.
+
+       01  ST-OVERLIM               PIC X(02)       VALUE SPACES.
+           88  ST-OVERLIM-SUCCESS                   VALUE '00'.
+           88  ST-OVERLIM-EOF                       VALUE '10'.
+
+       01  ST-AUDIT                 PIC X(02)       VALUE SPACES.
+           88  ST-AUDIT-SUCCESS                     VALUE '00'.
+
+       01  ST-GL                    PIC X(02)       VALUE SPACES.
+           88  ST-GL-SUCCESS                        VALUE '00'.
+
+       01  ST-PRIOR                 PIC X(02)       VALUE SPACES.
+           88  ST-PRIOR-SUCCESS                     VALUE '00'.
+           88  ST-PRIOR-EOF                         VALUE '10'.
+
+       01  ST-DORMANT                PIC X(02)      VALUE SPACES.
+           88  ST-DORMANT-SUCCESS                   VALUE '00'.
+
+       01  ST-CSV                   PIC X(02)       VALUE SPACES.
+           88  ST-CSV-SUCCESS                       VALUE '00'.
+
+       01  ST-CKPT                  PIC X(02)       VALUE SPACES.
+           88  ST-CKPT-SUCCESS                      VALUE '00'.
+
        01  IS-FIRST-ENTRY           PIC X           VALUE 'Y'.
            88  NOT-FIRST-ENTRY                      VALUE 'N'.
 
        01  TABLE-RATE.
-           07  TABLE-RATE-RECORD    OCCURS 9 TIMES
+           07  TABLE-RATE-RECORD    OCCURS 200 TIMES
                                     ASCENDING KEY CUR-TYPE-ACCT
                                     INDEXED BY MY-INDEX.
                10  CUR-TYPE-ACCT    PIC X(4).
+               10  CUR-CURRENCY     PIC X(3).
                10  CUR-RATE         PIC 999V99.
                10  CUR-MAX-SAVING   PIC 9(5).
                10  CUR-DESCRIPTION  PIC X(32).
+               10  CUR-COMPOUND-FLAG
+                                    PIC X.
+               10  CUR-COMPOUND-PERIODS
+                                    PIC 9(2).
+               10  CUR-TAX-RATE     PIC 9(3)V99.
 
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-         INITIALIZE ST-ACCT-IN ST-ACCT-OUT ST-RATE ST-TOTAL CUR-ITER.
+         INITIALIZE ST-ACCT-IN ST-ACCT-OUT ST-RATE ST-TOTAL
+                    ST-REJECT ST-OVERLIM CUR-ITER.
          MOVE HIGH-VALUES TO TABLE-RATE.
+         PERFORM 150-GET-RESTART-MODE.
          PERFORM 200-LOAD-TABLE.
          PERFORM 300-OPEN-ACCT.
          STOP RUN.
 
        110-ERROR-EXIT.
          EXIT.
-         STOP RUN.
+         STOP RUN RETURNING 16.
+
+ *    * A left-over INTERETS-CKPT.DAT from a prior run that stopped
+ *    * partway through puts this run into restart mode, skipping the
+ *    * records already reflected in ACCT-DATA-OUT
+       150-GET-RESTART-MODE.
+         OPEN INPUT CHECKPOINT-DATA.
+         IF ST-CKPT-SUCCESS
+           READ CHECKPOINT-DATA INTO CKPT-REC
+             AT END CONTINUE
+             NOT AT END MOVE CKPT-COUNT TO RESTART-SKIP-COUNT
+           END-READ
+           CLOSE CHECKPOINT-DATA
+         END-IF.
+         IF RESTART-SKIP-COUNT > 0
+           MOVE 'Y' TO RESTART-MODE-SW
+           DISPLAY "RESTARTING - SKIPPING FIRST " RESTART-SKIP-COUNT
+                   " ACCOUNT RECORDS ALREADY PROCESSED"
+         END-IF.
 
        200-LOAD-TABLE.
          OPEN INPUT RATE-DATA.
@@ -118,31 +352,111 @@
            DISPLAY 'RATE OPEN FAILED'
            PERFORM 110-ERROR-EXIT
          END-IF.
-         READ RATE-DATA INTO RATE-DATA-RECORD.
- *    *   AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS.
+         MOVE 'Y' TO ARE-THERE-MORE-RECORDS.
+         READ RATE-DATA INTO RATE-DATA-RECORD
+           AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+         END-READ.
          PERFORM 210-LOAD-RATE
-           VARYING CUR-ITER FROM 1 BY 1 UNTIL CUR-ITER > 9
+           VARYING CUR-ITER FROM 1 BY 1 UNTIL CUR-ITER > 200
            OR ARE-THERE-MORE-RECORDS = 'N'.
+         IF ARE-THERE-MORE-RECORDS = 'Y'
+           DISPLAY 'WARNING: RATE-KEY.DAT HAS MORE THAN 200 RATE TYPES'
+           DISPLAY 'WARNING: ENTRIES BEYOND 200 WERE NOT LOADED'
+         END-IF.
          CLOSE RATE-DATA.
 
        210-LOAD-RATE.
          MOVE RATE-DATA-RECORD TO TABLE-RATE-RECORD (CUR-ITER).
-         READ RATE-DATA INTO RATE-DATA-RECORD.
- *    *    AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS.
+         ADD 1 TO RATE-ENTRIES.
+         READ RATE-DATA INTO RATE-DATA-RECORD
+           AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+         END-READ.
 
        300-OPEN-ACCT.
+         PERFORM 205-LOAD-PRIOR.
          MOVE 'Y' TO ARE-THERE-MORE-RECORDS.
-         OPEN INPUT ACCT-DATA-IN
-              OUTPUT ACCT-DATA-OUT.
+         OPEN INPUT ACCT-DATA-IN.
+         IF IS-RESTART
+           OPEN EXTEND ACCT-DATA-OUT
+                       REJECT-DATA
+                       OVERLIM-DATA
+                       DORMANT-DATA
+                       CSV-DATA
+         ELSE
+           OPEN OUTPUT ACCT-DATA-OUT
+                       REJECT-DATA
+                       OVERLIM-DATA
+                       DORMANT-DATA
+                       CSV-DATA
+         END-IF.
+         OPEN OUTPUT TOTAL-DATA
+              OUTPUT GL-DATA.
+         IF IS-RESTART
+           DISPLAY "WARNING: RESTARTED RUN - TOTAL.DAT AND "
+                   "GL-EXTRACT.DAT REFLECT ONLY THE RECORDS "
+                   "PROCESSED FROM THE RESTART POINT FORWARD"
+           DISPLAY "WARNING: PRIOR-PERIOD DORMANCY CHECK IS NOT "
+                   "MEANINGFUL ON A RESTARTED RUN - ACCT-OUT.DAT "
+                   "NOW HOLDS THIS RUN'S OWN PARTIAL OUTPUT"
+         END-IF.
          IF ST-ACCT-IN-SUCCESS AND ST-ACCT-OUT-SUCCESS
+            AND ST-TOTAL-SUCCESS AND ST-REJECT-SUCCESS
+            AND ST-OVERLIM-SUCCESS AND ST-GL-SUCCESS
+            AND ST-DORMANT-SUCCESS AND ST-CSV-SUCCESS
            DISPLAY 'ACCT OPEN SUCCESSFUL'
          ELSE
            DISPLAY 'ACCT OPEN FAILED'
            PERFORM 110-ERROR-EXIT
          END-IF.
+         IF NOT IS-RESTART
+           STRING "OWNER_NAME,SAVING,ACCT_TYPE,DESCRIPTION,"
+                  DELIMITED BY SIZE
+                  "TAX_WITHHELD,CURRENCY"
+                  DELIMITED BY SIZE
+             INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+         END-IF.
          PERFORM 310-PROCESSING-ACCT
+         PERFORM 350-WRITE-TOTALS
+         PERFORM 370-WRITE-GL
          CLOSE ACCT-DATA-IN
-               ACCT-DATA-OUT.
+               ACCT-DATA-OUT
+               TOTAL-DATA
+               REJECT-DATA
+               OVERLIM-DATA
+               GL-DATA
+               DORMANT-DATA
+               CSV-DATA.
+         PERFORM 380-CLEAR-CHECKPOINT.
+         PERFORM 360-WRITE-AUDIT.
+
+ *    * Read back last run's ACCT-OUT.DAT, before it is overwritten,
+ *    * so 327-CHECK-DORMANT has something to compare balances against
+       205-LOAD-PRIOR.
+         MOVE ZERO TO PRI-ENTRIES.
+         OPEN INPUT PRIOR-ACCT-DATA.
+         IF ST-PRIOR-SUCCESS
+           READ PRIOR-ACCT-DATA INTO PRIOR-ACCT-RECORD
+             AT END MOVE '10' TO ST-PRIOR
+           END-READ
+           PERFORM 206-LOAD-ONE-PRIOR
+             UNTIL ST-PRIOR-EOF OR PRI-ENTRIES > 499
+           IF NOT ST-PRIOR-EOF
+             DISPLAY 'WARNING: MORE THAN 500 PRIOR ACCOUNTS ON FILE'
+             DISPLAY 'WARNING: ENTRIES BEYOND 500 WERE NOT LOADED'
+           END-IF
+           CLOSE PRIOR-ACCT-DATA
+         END-IF.
+
+       206-LOAD-ONE-PRIOR.
+         ADD 1 TO PRI-ENTRIES.
+         MOVE OWNER-NAME-PRIOR TO PRI-NAME (PRI-ENTRIES).
+         MOVE ACCT-TYPE-PRIOR  TO PRI-TYPE (PRI-ENTRIES).
+         MOVE SAVING-PRIOR     TO PRI-SAVING (PRI-ENTRIES).
+         READ PRIOR-ACCT-DATA INTO PRIOR-ACCT-RECORD
+           AT END MOVE '10' TO ST-PRIOR
+         END-READ.
 
        310-PROCESSING-ACCT.
          READ ACCT-DATA-IN INTO ACCT-DATA-IN-RECORD
@@ -151,24 +465,277 @@
            UNTIL ARE-THERE-MORE-RECORDS = 'N'.
 
        320-SEARCH-RATE.
+         ADD 1 TO RECS-PROCESSED.
+         IF NOT IS-RESTART OR RECS-PROCESSED > RESTART-SKIP-COUNT
+           PERFORM 321-MATCH-AND-WRITE
+           PERFORM 328-MAYBE-CHECKPOINT
+         END-IF.
+         READ ACCT-DATA-IN INTO ACCT-DATA-IN-RECORD
+           AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+         END-READ.
+
+       321-MATCH-AND-WRITE.
+         ADD 1 TO AUDIT-READ.
          SET MY-INDEX TO 1.
          SEARCH TABLE-RATE-RECORD
  *    *  SEARCH ALL TABLE-RATE-RECORD
            AT END PERFORM 330-NOT-FOUND
            WHEN CUR-TYPE-ACCT (MY-INDEX) = ACCT-TYPE-IN
+                AND CUR-CURRENCY (MY-INDEX) = CURRENCY-IN
+             MOVE 'Y' TO MATCHED-SW
              MOVE OWNER-NAME-IN TO CUR-NAME
              DIVIDE CUR-RATE (MY-INDEX) BY 100 GIVING CUR-PERCENTAGE
-             MULTIPLY CUR-PERCENTAGE BY SAVING-IN GIVING CUR-FUND.
+             MULTIPLY CUR-PERCENTAGE BY SAVING-IN GIVING CUR-FUND-NUM
+             IF CUR-COMPOUND-FLAG (MY-INDEX) = 'Y'
+                AND CUR-COMPOUND-PERIODS (MY-INDEX) > 0
+               PERFORM 322-COMPOUND-INTEREST
+             END-IF
+             PERFORM 323-APPLY-TAX-WITHHOLDING
+             MOVE CUR-FUND-NUM TO CUR-FUND
+             PERFORM 325-CHECK-LIMIT.
          PERFORM 340-WRITE-ACCT.
 
+ *    * Checkpoint the record count every CKPT-INTERVAL records, so a
+ *    * run interrupted mid-file can restart without reprocessing the
+ *    * accounts already reflected in ACCT-DATA-OUT
+       328-MAYBE-CHECKPOINT.
+         DIVIDE RECS-PROCESSED BY CKPT-INTERVAL
+           GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER.
+         IF CKPT-REMAINDER = ZERO
+           PERFORM 329-WRITE-CHECKPOINT
+         END-IF.
+
+       329-WRITE-CHECKPOINT.
+         MOVE RECS-PROCESSED TO CKPT-COUNT.
+         OPEN OUTPUT CHECKPOINT-DATA.
+         IF ST-CKPT-SUCCESS
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-DATA
+         END-IF.
+
+       322-COMPOUND-INTEREST.
+         MOVE SAVING-IN TO COMP-BALANCE.
+         DIVIDE CUR-PERCENTAGE BY CUR-COMPOUND-PERIODS (MY-INDEX)
+           GIVING PERIOD-PERCENTAGE.
+         PERFORM 324-COMPOUND-PERIOD
+           VARYING COMP-COUNT FROM 1 BY 1
+           UNTIL COMP-COUNT > CUR-COMPOUND-PERIODS (MY-INDEX).
+         COMPUTE CUR-FUND-NUM = COMP-BALANCE - SAVING-IN.
+
+       324-COMPOUND-PERIOD.
+         COMPUTE COMP-BALANCE =
+             COMP-BALANCE + (COMP-BALANCE * PERIOD-PERCENTAGE).
+
+ *    * Withhold tax out of the interest just computed, crediting only
+ *    * the net amount and keeping the withheld portion for its own
+ *    * column on ACCT-DATA-OUT-RECORD
+       323-APPLY-TAX-WITHHOLDING.
+         MOVE ZERO TO TAX-WITHHELD-NUM.
+         IF CUR-TAX-RATE (MY-INDEX) > 0
+           DIVIDE CUR-TAX-RATE (MY-INDEX) BY 100 GIVING TAX-PERCENTAGE
+           MULTIPLY TAX-PERCENTAGE BY CUR-FUND-NUM
+             GIVING TAX-WITHHELD-NUM
+           SUBTRACT TAX-WITHHELD-NUM FROM CUR-FUND-NUM
+         END-IF.
+
+       325-CHECK-LIMIT.
+         IF SAVING-IN > CUR-MAX-SAVING (MY-INDEX)
+           MOVE OWNER-NAME-IN TO OVL-OWNER-NAME
+           MOVE ACCT-TYPE-IN TO OVL-ACCT-TYPE
+           MOVE SAVING-IN TO OVL-SAVING
+           MOVE CUR-MAX-SAVING (MY-INDEX) TO OVL-MAX-SAVING
+           WRITE OVERLIM-REC
+           ADD 1 TO AUDIT-OVERLIMIT
+         END-IF.
+
        330-NOT-FOUND.
-         MOVE SAVING-IN TO SAVING-OUT.
+         MOVE 'N' TO MATCHED-SW.
+         MOVE SAVING-IN TO CUR-FUND-NUM.
+         MOVE SAVING-IN TO CUR-FUND.
+         MOVE ZERO TO TAX-WITHHELD-NUM.
+         MOVE OWNER-NAME-IN TO REJ-OWNER-NAME.
+         MOVE ACCT-TYPE-IN TO REJ-ACCT-TYPE.
+         MOVE SAVING-IN TO REJ-SAVING.
+         WRITE REJECT-REC.
+         ADD 1 TO AUDIT-UNMATCHED.
 
        340-WRITE-ACCT.
          MOVE OWNER-NAME-IN TO OWNER-NAME-OUT.
          MOVE CUR-FUND TO SAVING-OUT.
          MOVE ACCT-TYPE-IN TO ACCT-TYPE-OUT.
          MOVE DESCRIPTION-IN TO DESCRIPTION-OUT.
+         MOVE TAX-WITHHELD-NUM TO TAX-WITHHELD-OUT.
+         MOVE CURRENCY-IN TO CURRENCY-OUT.
          WRITE ACCT-DATA-OUT-RECORD.
+         PERFORM 341-WRITE-CSV-ACCT.
+         ADD 1 TO AUDIT-WRITTEN.
+         IF IS-MATCHED
+           ADD CUR-FUND-NUM TO AUDIT-INTEREST
+           ADD TAX-WITHHELD-NUM TO AUDIT-TAX-WITHHELD
+           PERFORM 346-ACCUM-GL
+         END-IF.
+         PERFORM 327-CHECK-DORMANT.
+         PERFORM 345-ACCUM-TOTAL.
+
+ *    * CSV mirror of the ACCT-DATA-OUT-RECORD just written
+       341-WRITE-CSV-ACCT.
+         MOVE SPACES TO CSV-REC.
+         MOVE TAX-WITHHELD-OUT TO TAX-WITHHELD-CSV.
+         STRING OWNER-NAME-OUT   DELIMITED BY SIZE
+                ","              DELIMITED BY SIZE
+                SAVING-OUT       DELIMITED BY SIZE
+                ","              DELIMITED BY SIZE
+                ACCT-TYPE-OUT    DELIMITED BY SIZE
+                ","              DELIMITED BY SIZE
+                DESCRIPTION-OUT  DELIMITED BY SIZE
+                ","              DELIMITED BY SIZE
+                TAX-WITHHELD-CSV DELIMITED BY SIZE
+                ","              DELIMITED BY SIZE
+                CURRENCY-OUT     DELIMITED BY SIZE
+           INTO CSV-REC
+         END-STRING.
+         WRITE CSV-REC.
+
+ *    * Flag accounts with a near-zero balance, or whose balance has
+ *    * not moved since the prior run, on the dormant-account listing
+       327-CHECK-DORMANT.
+         MOVE ZERO TO PRI-FOUND-IDX.
+         IF PRI-ENTRIES > 0
+           SET PRI-INDEX TO 1
+           SEARCH PRIOR-TABLE-RECORD
+             AT END CONTINUE
+             WHEN PRI-NAME (PRI-INDEX) = OWNER-NAME-IN
+                  AND PRI-TYPE (PRI-INDEX) = ACCT-TYPE-IN
+               SET PRI-FOUND-IDX TO PRI-INDEX
+           END-SEARCH
+         END-IF.
+         EVALUATE TRUE
+           WHEN SAVING-IN < 100
+             MOVE "ZERO BALANCE" TO DOR-REASON
+           WHEN PRI-FOUND-IDX > 0
+                AND PRI-SAVING (PRI-FOUND-IDX) = SAVING-IN
+             MOVE "UNCHANGED BALANCE" TO DOR-REASON
+           WHEN OTHER
+             MOVE SPACES TO DOR-REASON
+         END-EVALUATE.
+         IF DOR-REASON NOT = SPACES
+           MOVE OWNER-NAME-IN TO DOR-OWNER-NAME
+           MOVE ACCT-TYPE-IN TO DOR-ACCT-TYPE
+           MOVE SAVING-IN TO DOR-SAVING
+           WRITE DORMANT-REC
+         END-IF.
+
+       345-ACCUM-TOTAL.
+         MOVE 'N' TO TOT-FOUND-SW.
+         IF TOT-ENTRIES > 0
+           SET TOT-INDEX TO 1
+           SEARCH TOTAL-TABLE-RECORD
+             AT END CONTINUE
+             WHEN TOT-NAME (TOT-INDEX) = OWNER-NAME-IN
+                  AND TOT-CURRENCY (TOT-INDEX) = CURRENCY-IN
+               ADD SAVING-OUT TO TOT-AMOUNT (TOT-INDEX)
+               MOVE 'Y' TO TOT-FOUND-SW
+           END-SEARCH
+         END-IF.
+         IF NOT TOT-FOUND
+           IF TOT-ENTRIES < 500
+             ADD 1 TO TOT-ENTRIES
+             SET TOT-INDEX TO TOT-ENTRIES
+             MOVE OWNER-NAME-IN TO TOT-NAME (TOT-INDEX)
+             MOVE CURRENCY-IN TO TOT-CURRENCY (TOT-INDEX)
+             MOVE SAVING-OUT TO TOT-AMOUNT (TOT-INDEX)
+           ELSE
+             IF NOT TOT-TABLE-FULL
+               DISPLAY "WARNING: TOTAL-TABLE IS FULL AT 500 ENTRIES"
+               DISPLAY "WARNING: FURTHER OWNER/CURRENCY TOTALS "
+                       "WILL NOT BE TRACKED"
+               MOVE 'Y' TO TOT-TABLE-FULL-SW
+             END-IF
+           END-IF
+         END-IF.
+
+       346-ACCUM-GL.
+         MOVE 'N' TO GL-FOUND-SW.
+         IF GL-ENTRIES > 0
+           SET GL-INDEX TO 1
+           SEARCH GL-TABLE-RECORD
+             AT END CONTINUE
+             WHEN GL-TYPE (GL-INDEX) = ACCT-TYPE-IN
+                  AND GL-CURRENCY (GL-INDEX) = CURRENCY-IN
+               ADD CUR-FUND-NUM TO GL-AMOUNT (GL-INDEX)
+               MOVE 'Y' TO GL-FOUND-SW
+           END-SEARCH
+         END-IF.
+         IF NOT GL-FOUND
+           IF GL-ENTRIES < 50
+             ADD 1 TO GL-ENTRIES
+             SET GL-INDEX TO GL-ENTRIES
+             MOVE ACCT-TYPE-IN TO GL-TYPE (GL-INDEX)
+             MOVE CURRENCY-IN TO GL-CURRENCY (GL-INDEX)
+             MOVE CUR-FUND-NUM TO GL-AMOUNT (GL-INDEX)
+           ELSE
+             IF NOT GL-TABLE-FULL
+               DISPLAY "WARNING: GL-TABLE IS FULL AT 50 ENTRIES"
+               DISPLAY "WARNING: FURTHER TYPE/CURRENCY TOTALS "
+                       "WILL NOT BE TRACKED"
+               MOVE 'Y' TO GL-TABLE-FULL-SW
+             END-IF
+           END-IF
+         END-IF.
+
+       350-WRITE-TOTALS.
+         SET TOT-INDEX TO 1.
+         PERFORM 355-WRITE-ONE-TOTAL
+           VARYING TOT-INDEX FROM 1 BY 1 UNTIL TOT-INDEX > TOT-ENTRIES.
+
+       355-WRITE-ONE-TOTAL.
+         MOVE TOT-NAME (TOT-INDEX) TO NAME-OUT.
+         MOVE TOT-CURRENCY (TOT-INDEX) TO TOTAL-CURRENCY-OUT.
+         MOVE TOT-AMOUNT (TOT-INDEX) TO TOTAL-OUT.
+         WRITE PRINT-REC.
+
+       370-WRITE-GL.
+         SET GL-INDEX TO 1.
+         PERFORM 375-WRITE-ONE-GL
+           VARYING GL-INDEX FROM 1 BY 1 UNTIL GL-INDEX > GL-ENTRIES.
+
+       375-WRITE-ONE-GL.
+         MOVE GL-TYPE (GL-INDEX) TO GL-ACCT-TYPE.
+         MOVE GL-CURRENCY (GL-INDEX) TO GL-CURRENCY-OUT.
+         MOVE GL-AMOUNT (GL-INDEX) TO GL-INTEREST.
+         WRITE GL-REC.
+
+ *    * A fully completed run clears INTERETS-CKPT.DAT so the next
+ *    * run starts fresh instead of restarting mid-file again
+       380-CLEAR-CHECKPOINT.
+         MOVE ZERO TO CKPT-COUNT.
+         OPEN OUTPUT CHECKPOINT-DATA.
+         IF ST-CKPT-SUCCESS
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-DATA
+         END-IF.
+
+       360-WRITE-AUDIT.
+         ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+         ACCEPT RUN-TIME FROM TIME.
+         MOVE RUN-DATE TO AUD-DATE.
+         MOVE RUN-TIME TO AUD-TIME.
+         MOVE AUDIT-READ TO AUD-READ.
+         MOVE AUDIT-WRITTEN TO AUD-WRITTEN.
+         MOVE AUDIT-UNMATCHED TO AUD-UNMATCHED.
+         MOVE AUDIT-OVERLIMIT TO AUD-OVERLIMIT.
+         MOVE AUDIT-INTEREST TO AUD-INTEREST.
+         MOVE AUDIT-TAX-WITHHELD TO AUD-TAX-WITHHELD.
+         IF IS-RESTART
+           MOVE 'Y' TO AUD-PARTIAL-RUN
+         ELSE
+           MOVE 'N' TO AUD-PARTIAL-RUN
+         END-IF.
+         OPEN EXTEND AUDIT-DATA.
+         IF NOT ST-AUDIT-SUCCESS
+           OPEN OUTPUT AUDIT-DATA
+         END-IF.
+         WRITE AUDIT-REC.
+         CLOSE AUDIT-DATA.
 
        END PROGRAM INTERETS.
