@@ -1,114 +1,234 @@
-0002   IDENTIFICATION DIVISION.
-0003  ******************************************************************
-0004  *                                                                *
-0005  * CALCUL MOYENNE PAR PERSONNE
-0006  *                                                                *
-0007  ******************************************************************
-0008   PROGRAM-ID. MOYENNE.
-0009   AUTHOR. H. JAIDANE.
-0010   ENVIRONMENT DIVISION.
-0011   CONFIGURATION SECTION.
-0012   SOURCE-COMPUTER. IBM-AS400.
-0013   OBJECT-COMPUTER. IBM-AS400.
-0014   SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-0018   INPUT-OUTPUT SECTION.
-0019   FILE-CONTROL.
-0020       SELECT FICHIER ASSIGN DISK-FICHIER
-                  ORGANIZATION SEQUENTIAL.
-0020       SELECT TRI ASSIGN DISK-TRI.
-       DATA DIVISION.
-0049   FILE SECTION.
-0051   FD  FICHIER.
-0052   01  FICHIER-RD.
-           03 NOM       PIC X(10).
-           03 FILLER    PIC X.
-           03 DEPENSE   PIC 999V99.
-           03 FILLER    PIC X.
-           03 DATEX     PIC X(8).
-0051   SD  TRI.
-0052   01  TRI-RD.
-           03 NOM       PIC X(10).
-           03 FILLER    PIC X.
-           03 DEPENSE   PIC 999V99.
-           03 FILLER    PIC X.
-           03 DATEX     PIC X(8).
-0054  *
-0078   WORKING-STORAGE SECTION.
-       77  WTOT-P         PIC 9(5)V99 COMP-3.
-       77  WTOT-G         PIC 9(5)V99 COMP-3.
-       77  WNBR-P         PIC 9(5) COMP-3.
-       77  WNBR-G         PIC 9(5) COMP-3.
-       77  WNOM           PIC X(10).
-       77  WTOT           PIC Z(4)9,99.
-       77  WMOY           PIC Z(4)9,99.
-       77  WNBR           PIC Z(4)9.
-       01  FIN-FICHIER PIC X.
-           88 EOF   VALUE 1.
-0078   LINKAGE SECTION.
-0242   PROCEDURE DIVISION.
-0245   TRAITEMENT SECTION.
-       TRAIT-TRI.
-           SORT TRI ON ASCENDING KEY NOM OF TRI-RD
-                INPUT PROCEDURE  ENTREE
-                OUTPUT PROCEDURE SORTIE.
-           STOP RUN.
-       ENTREE SECTION.
-       ENTR1.
-           OPEN INPUT FICHIER.
-           MOVE 0 TO FIN-FICHIER.
-           PERFORM LECT-FICHIER UNTIL EOF.
-           CLOSE FICHIER.
-       ENTREE-DIVERS SECTION.
-       LECT-FICHIER.
-           READ FICHIER AT END MOVE 1 TO FIN-FICHIER.
-           IF NOT EOF PERFORM ECRIT-TRI.
-       ECRIT-TRI.
-           RELEASE TRI-RD FROM FICHIER-RD.
-       SORTIE SECTION.
-0248   DEBUT.
-           MOVE 0 TO FIN-FICHIER.
-           MOVE 0 TO WTOT-G WNBR-G.
-           MOVE LOW-VALUE TO WNOM.
-           PERFORM TRAIT-FICHIER-TRI UNTIL EOF.
-           IF WNOM = LOW-VALUE DISPLAY "FICHIER VIDE"
-           ELSE PERFORM FIN-TRAIT.
-       SORTIE-DIVERS SECTION.
-       TRAIT-FICHIER-TRI.
-           RETURN TRI AT END MOVE 1 TO FIN-FICHIER.
-           IF NOT EOF
-              PERFORM TRAIT-NOM
-           ELSE PERFORM FIN-NOM.
-       TRAIT-NOM.
-           IF NOM OF TRI-RD NOT = WNOM
-              IF WNOM NOT = LOW-VALUE
-                 PERFORM FIN-NOM
-                 PERFORM DEBUT-NOM
-              ELSE PERFORM DEBUT-NOM
-           ELSE PERFORM CUMUL-NOM.
-       CUMUL-NOM.
-           ADD 1 TO WNBR-P.
-           ADD DEPENSE OF TRI-RD TO WTOT-P.
-       DEBUT-NOM.
-           MOVE NOM OF TRI-RD TO WNOM.
-           MOVE 1 TO WNBR-P.
-           MOVE DEPENSE OF TRI-RD TO WTOT-P.
-       FIN-NOM.
-           ADD WNBR-P TO WNBR-G.
-           ADD WTOT-P TO WTOT-G.
-           DIVIDE WTOT-P BY WNBR-P GIVING WMOY ROUNDED.
-           MOVE WNBR-P TO WNBR.
-           MOVE WTOT-P TO WTOT.
-           DISPLAY "NOM.... = " WNOM.
-           DISPLAY "TOTAL.. = " WTOT.
-           DISPLAY "NOMBRE. = " WNBR.
-           DISPLAY "MOYENNE = " WMOY.
-           DISPLAY "--------------------".
-       FIN-TRAIT.
-           DIVIDE WTOT-G BY WNBR-G GIVING WMOY ROUNDED.
-           MOVE WNBR-G TO WNBR.
-           MOVE WTOT-G TO WTOT.
-           DISPLAY "********************".
-           DISPLAY "GENERAL = ".
-           DISPLAY "TOTAL.. = " WTOT.
-           DISPLAY "NOMBRE. = " WNBR.
-           DISPLAY "MOYENNE = " WMOY.
+0002   IDENTIFICATION DIVISION.
+0003  ******************************************************************
+0004  *                                                                *
+0005  * CALCUL MOYENNE PAR PERSONNE
+0006  *                                                                *
+0007  ******************************************************************
+0008   PROGRAM-ID. MOYENNE.
+0009   AUTHOR. H. JAIDANE.
+0010   ENVIRONMENT DIVISION.
+0011   CONFIGURATION SECTION.
+0012   SOURCE-COMPUTER. IBM-AS400.
+0013   OBJECT-COMPUTER. IBM-AS400.
+0014   SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+0018   INPUT-OUTPUT SECTION.
+0019   FILE-CONTROL.
+0020       SELECT FICHIER ASSIGN DISK-FICHIER
+                  ORGANIZATION SEQUENTIAL.
+0020       SELECT TRI ASSIGN DISK-TRI.
+           SELECT PERIODE ASSIGN DISK-PERIODE
+                  ORGANIZATION SEQUENTIAL
+                  FILE STATUS IS ST-PERIODE.
+           SELECT SOMMAIRE ASSIGN DISK-SOMMAIRE
+                  ORGANIZATION SEQUENTIAL.
+           SELECT REJETS ASSIGN DISK-REJETS
+                  ORGANIZATION SEQUENTIAL.
+       DATA DIVISION.
+0049   FILE SECTION.
+0051   FD  FICHIER.
+0052   01  FICHIER-RD.
+           03 NOM       PIC X(10).
+           03 FILLER    PIC X.
+           03 DEPENSE   PIC 999V99.
+           03 FILLER    PIC X.
+           03 DATEX     PIC X(8).
+0051   SD  TRI.
+0052   01  TRI-RD.
+           03 NOM       PIC X(10).
+           03 FILLER    PIC X.
+           03 DEPENSE   PIC 999V99.
+           03 FILLER    PIC X.
+           03 DATEX     PIC X(8).
+0054  *
+ *    * Optional date range for this run : DEBUT then FIN, both
+ *    * YYYYMMDD. Absent PERIODE.DAT means the whole FICHIER is used.
+       FD  PERIODE.
+       01  PERIODE-RD.
+           03 P-DATE-DEBUT  PIC X(8).
+           03 FILLER        PIC X.
+           03 P-DATE-FIN    PIC X(8).
+ *    * Per-person summary, archived alongside the console trace
+       FD  SOMMAIRE.
+       01  SOMMAIRE-RD.
+           03 S-NOM      PIC X(10).
+           03 FILLER     PIC X.
+           03 S-NBR      PIC Z(4)9.
+           03 FILLER     PIC X.
+           03 S-TOTAL    PIC Z(4)9,99.
+           03 FILLER     PIC X.
+           03 S-MOYENNE  PIC Z(4)9,99.
+           03 FILLER     PIC X.
+           03 S-MINI     PIC Z(4)9,99.
+           03 FILLER     PIC X.
+           03 S-MAXI     PIC Z(4)9,99.
+           03 FILLER     PIC X.
+           03 S-TENDANCE PIC X(6).
+ *    * Malformed FICHIER records excluded from the totals
+       FD  REJETS.
+       01  REJET-RD.
+           03 R-IMAGE    PIC X(25).
+           03 FILLER     PIC X(2).
+           03 R-MOTIF    PIC X(20).
+0078   WORKING-STORAGE SECTION.
+       77  WTOT-P         PIC 9(5)V99 COMP-3.
+       77  WTOT-G         PIC 9(5)V99 COMP-3.
+       77  WNBR-P         PIC 9(5) COMP-3.
+       77  WNBR-G         PIC 9(5) COMP-3.
+       77  WMIN-P         PIC 9(5)V99 COMP-3.
+       77  WMAX-P         PIC 9(5)V99 COMP-3.
+       77  WPREMIER-P     PIC 9(5)V99 COMP-3.
+       77  WDERNIER-P     PIC 9(5)V99 COMP-3.
+       77  WTENDANCE      PIC X(6).
+       77  WNOM           PIC X(10).
+       77  WTOT           PIC Z(4)9,99.
+       77  WMOY           PIC Z(4)9,99.
+       77  WNBR           PIC Z(4)9.
+       77  WDATE-DEBUT    PIC X(8).
+       77  WDATE-FIN      PIC X(8).
+       01  FIN-FICHIER PIC X.
+           88 EOF   VALUE 1.
+       01  ST-PERIODE     PIC XX.
+           88 ST-PERIODE-OK    VALUE '00'.
+0078   LINKAGE SECTION.
+0242   PROCEDURE DIVISION.
+0245   TRAITEMENT SECTION.
+       TRAIT-TRI.
+           SORT TRI ON ASCENDING KEY NOM OF TRI-RD
+                       ASCENDING KEY DATEX OF TRI-RD
+                INPUT PROCEDURE  ENTREE
+                OUTPUT PROCEDURE SORTIE.
+           STOP RUN.
+       ENTREE SECTION.
+       ENTR1.
+           PERFORM LIRE-PERIODE.
+           OPEN INPUT FICHIER.
+           OPEN OUTPUT REJETS.
+           MOVE 0 TO FIN-FICHIER.
+           PERFORM LECT-FICHIER UNTIL EOF.
+           CLOSE FICHIER.
+           CLOSE REJETS.
+       ENTREE-DIVERS SECTION.
+       LIRE-PERIODE.
+           MOVE LOW-VALUE TO WDATE-DEBUT.
+           MOVE HIGH-VALUE TO WDATE-FIN.
+           OPEN INPUT PERIODE.
+           IF ST-PERIODE-OK
+              READ PERIODE INTO PERIODE-RD
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE P-DATE-DEBUT OF PERIODE-RD TO WDATE-DEBUT
+                    MOVE P-DATE-FIN OF PERIODE-RD TO WDATE-FIN
+              END-READ
+              CLOSE PERIODE
+           END-IF.
+       LECT-FICHIER.
+           READ FICHIER AT END MOVE 1 TO FIN-FICHIER.
+           IF NOT EOF PERFORM VERIF-FICHIER.
+       VERIF-FICHIER.
+           IF NOM OF FICHIER-RD = SPACES
+              OR DEPENSE OF FICHIER-RD NOT NUMERIC
+              PERFORM REJETER-FICHIER
+           ELSE
+              IF DATEX OF FICHIER-RD >= WDATE-DEBUT
+                 AND DATEX OF FICHIER-RD <= WDATE-FIN
+                 PERFORM ECRIT-TRI
+              END-IF
+           END-IF.
+       REJETER-FICHIER.
+           MOVE FICHIER-RD TO R-IMAGE.
+           MOVE "DONNEE INVALIDE" TO R-MOTIF.
+           WRITE REJET-RD.
+       ECRIT-TRI.
+           RELEASE TRI-RD FROM FICHIER-RD.
+       SORTIE SECTION.
+0248   DEBUT.
+           MOVE 0 TO FIN-FICHIER.
+           MOVE 0 TO WTOT-G WNBR-G.
+           MOVE LOW-VALUE TO WNOM.
+           OPEN OUTPUT SOMMAIRE.
+           PERFORM TRAIT-FICHIER-TRI UNTIL EOF.
+           IF WNOM = LOW-VALUE DISPLAY "FICHIER VIDE"
+           ELSE PERFORM FIN-TRAIT.
+           CLOSE SOMMAIRE.
+       SORTIE-DIVERS SECTION.
+       TRAIT-FICHIER-TRI.
+           RETURN TRI AT END MOVE 1 TO FIN-FICHIER.
+           IF NOT EOF
+              PERFORM TRAIT-NOM
+           ELSE PERFORM FIN-NOM.
+       TRAIT-NOM.
+           IF NOM OF TRI-RD NOT = WNOM
+              IF WNOM NOT = LOW-VALUE
+                 PERFORM FIN-NOM
+                 PERFORM DEBUT-NOM
+              ELSE PERFORM DEBUT-NOM
+           ELSE PERFORM CUMUL-NOM.
+       CUMUL-NOM.
+           ADD 1 TO WNBR-P.
+           ADD DEPENSE OF TRI-RD TO WTOT-P.
+           IF DEPENSE OF TRI-RD < WMIN-P
+              MOVE DEPENSE OF TRI-RD TO WMIN-P
+           END-IF.
+           IF DEPENSE OF TRI-RD > WMAX-P
+              MOVE DEPENSE OF TRI-RD TO WMAX-P
+           END-IF.
+           MOVE DEPENSE OF TRI-RD TO WDERNIER-P.
+       DEBUT-NOM.
+           MOVE NOM OF TRI-RD TO WNOM.
+           MOVE 1 TO WNBR-P.
+           MOVE DEPENSE OF TRI-RD TO WTOT-P.
+           MOVE DEPENSE OF TRI-RD TO WMIN-P.
+           MOVE DEPENSE OF TRI-RD TO WMAX-P.
+           MOVE DEPENSE OF TRI-RD TO WPREMIER-P.
+           MOVE DEPENSE OF TRI-RD TO WDERNIER-P.
+       FIN-NOM.
+           ADD WNBR-P TO WNBR-G.
+           ADD WTOT-P TO WTOT-G.
+           DIVIDE WTOT-P BY WNBR-P GIVING WMOY ROUNDED.
+           MOVE WNBR-P TO WNBR.
+           MOVE WTOT-P TO WTOT.
+           PERFORM CALCUL-TENDANCE.
+           DISPLAY "NOM.... = " WNOM.
+           DISPLAY "TOTAL.. = " WTOT.
+           DISPLAY "NOMBRE. = " WNBR.
+           DISPLAY "MOYENNE = " WMOY.
+           DISPLAY "MINIMUM = " WMIN-P.
+           DISPLAY "MAXIMUM = " WMAX-P.
+           DISPLAY "TENDANCE= " WTENDANCE.
+           DISPLAY "--------------------".
+           PERFORM ECRIRE-SOMMAIRE.
+       CALCUL-TENDANCE.
+           IF WDERNIER-P > WPREMIER-P
+              MOVE "HAUSSE" TO WTENDANCE
+           ELSE
+              IF WDERNIER-P < WPREMIER-P
+                 MOVE "BAISSE" TO WTENDANCE
+              ELSE
+                 MOVE "STABLE" TO WTENDANCE
+              END-IF
+           END-IF.
+       ECRIRE-SOMMAIRE.
+           MOVE WNOM TO S-NOM.
+           MOVE WNBR-P TO S-NBR.
+           MOVE WTOT-P TO S-TOTAL.
+           MOVE WMOY TO S-MOYENNE.
+           MOVE WMIN-P TO S-MINI.
+           MOVE WMAX-P TO S-MAXI.
+           MOVE WTENDANCE TO S-TENDANCE.
+           WRITE SOMMAIRE-RD.
+       FIN-TRAIT.
+           DIVIDE WTOT-G BY WNBR-G GIVING WMOY ROUNDED.
+           MOVE WNBR-G TO WNBR.
+           MOVE WTOT-G TO WTOT.
+           DISPLAY "********************".
+           DISPLAY "GENERAL = ".
+           DISPLAY "TOTAL.. = " WTOT.
+           DISPLAY "NOMBRE. = " WNBR.
+           DISPLAY "MOYENNE = " WMOY.
+           MOVE "GENERAL   " TO S-NOM.
+           MOVE WNBR-G TO S-NBR.
+           MOVE WTOT-G TO S-TOTAL.
+           MOVE WMOY TO S-MOYENNE.
+           MOVE ZERO TO S-MINI S-MAXI.
+           MOVE SPACES TO S-TENDANCE.
+           WRITE SOMMAIRE-RD.
