@@ -14,15 +14,50 @@
 
        WORKING-STORAGE SECTION.
        77  CUR-ITER                 PIC 9(10).
+       77  TOTAL-ITERATIONS         PIC 9(10)       VALUE 2000000000.
+       77  DISPLAY-INTERVAL         PIC 9(10)       VALUE 10000000.
+       77  DISPLAY-QUOTIENT         PIC 9(10).
+       77  DISPLAY-REMAINDER        PIC 9(10).
+       77  START-TIME               PIC 9(8).
+       77  END-TIME                 PIC 9(8).
+       77  ELAPSED-CS               PIC 9(8).
+       77  ELAPSED-SECONDS          PIC 9(6)V99.
+       77  ITER-PER-SEC             PIC 9(10)V99.
 
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
          MOVE ZERO TO CUR-ITER.
+         ACCEPT START-TIME FROM TIME.
+         DISPLAY 'EMPLOOP START TIME (HHMMSSCC) : ' START-TIME.
          PERFORM 200-EMPTY-LOOP
-           VARYING CUR-ITER FROM 1 BY 1 UNTIL CUR-ITER > 2000000000.
+           VARYING CUR-ITER FROM 1 BY 1
+           UNTIL CUR-ITER > TOTAL-ITERATIONS.
+         ACCEPT END-TIME FROM TIME.
+         DISPLAY 'EMPLOOP END TIME (HHMMSSCC)   : ' END-TIME.
+         PERFORM 300-COMPUTE-THROUGHPUT.
          STOP RUN.
 
        200-EMPTY-LOOP.
-         DISPLAY CUR-ITER.
+         DIVIDE CUR-ITER BY DISPLAY-INTERVAL
+           GIVING DISPLAY-QUOTIENT REMAINDER DISPLAY-REMAINDER.
+         IF DISPLAY-REMAINDER = ZERO
+           DISPLAY CUR-ITER
+         END-IF.
+
+       300-COMPUTE-THROUGHPUT.
+         IF END-TIME >= START-TIME
+           COMPUTE ELAPSED-CS = END-TIME - START-TIME
+         ELSE
+           COMPUTE ELAPSED-CS = END-TIME - START-TIME + 8640000
+         END-IF.
+         COMPUTE ELAPSED-SECONDS ROUNDED = ELAPSED-CS / 100.
+         DISPLAY 'ELAPSED SECONDS               : ' ELAPSED-SECONDS.
+         IF ELAPSED-SECONDS > 0
+           COMPUTE ITER-PER-SEC ROUNDED =
+               TOTAL-ITERATIONS / ELAPSED-SECONDS
+           DISPLAY 'ITERATIONS PER SECOND         : ' ITER-PER-SEC
+         ELSE
+           DISPLAY 'ITERATIONS PER SECOND         : TOO FAST TO TIME'
+         END-IF.
 
        END PROGRAM EMPLOOP.
